@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*    RPTLINE    -- SUMMARY REPORT PRINT LINE LAYOUT              *
+000400*                                                                *
+000500*    ONE 132-BYTE PRINT AREA WITH TWO ALTERNATE VIEWS, REDEFINED *
+000600*    OVER THE SAME STORAGE: A HEADING VIEW AND AN AMOUNT VIEW.   *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    08/09/2026 TB    INITIAL VERSION FOR THE SUMMARY REPORT.    *
+001500******************************************************************
+001600 01  reportDetailLine.
+001700     05  FILLER                PIC X(05) VALUE SPACES.
+001800     05  reportFieldLabel      PIC X(30).
+001900     05  FILLER                PIC X(02) VALUE SPACES.
+002000     05  reportFieldValue      PIC Z(08)9.
+002100     05  FILLER                PIC X(86) VALUE SPACES.
+002200*
+002300 01  reportAmountLine REDEFINES reportDetailLine.
+002400     05  FILLER                PIC X(37).
+002500     05  reportAmountValue     PIC ZZZZZ9.99.
+002600     05  FILLER                PIC X(86).
+002700*
+002800 01  reportHeadingLine REDEFINES reportDetailLine.
+002900     05  FILLER                PIC X(05).
+003000     05  reportHeadingTitle    PIC X(60).
+003100     05  reportHeadingDate     PIC 9(08).
+003200     05  FILLER                PIC X(59).
