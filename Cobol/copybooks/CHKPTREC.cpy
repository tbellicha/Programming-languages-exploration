@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CHKPTREC   -- CHECKPOINT/RESTART RECORD LAYOUT              *
+000400*                                                                *
+000500*    CARRIES THE LAST TRANSACTION KEY POSTED BEFORE A CHECKPOINT *
+000600*    WAS TAKEN, SO A RESTARTED RUN KNOWS WHERE TO PICK BACK UP.  *
+000700*    COPY THIS MEMBER TWICE, REPLACING :REC: WITH prior AND THEN *
+000800*    current, TO GET SEPARATE WORKING-STORAGE AREAS FOR THE      *
+000900*    CHECKPOINT READ AT STARTUP AND THE ONE WRITTEN DURING THE   *
+001000*    RUN.                                                       *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    08/09/2026 TB    INITIAL VERSION FOR CHECKPOINT/RESTART.    *
+001450*    08/09/2026 TB    ADDED THE REJECTED-COUNT AND FLOAT-        *
+001460*                     ACCUMULATOR RUNNING TOTALS SO A RESTARTED  *
+001470*                     RUN'S SUMMARY REPORT STAYS CUMULATIVE FOR  *
+001480*                     THE WHOLE LOGICAL RUN, NOT JUST THE        *
+001490*                     SEGMENT SINCE THE LAST RESTART.            *
+001500******************************************************************
+001600 01  :REC:CheckpointRecord.
+001700     05  :REC:CheckpointLastKey      PIC 9(06).
+001800     05  :REC:CheckpointRecordCount  PIC 9(06).
+001820     05  :REC:CheckpointRejectCount  PIC 9(06).
+001840     05  :REC:CheckpointFloatTotal   PIC 9(06)V9(02).
+001900     05  :REC:CheckpointDateStamp    PIC 9(08).
+002000     05  :REC:CheckpointTimeStamp    PIC 9(08).
