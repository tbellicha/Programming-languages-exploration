@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    AUDITREC   -- AUDIT TRAIL RECORD LAYOUT                     *
+000400*                                                                *
+000500*    ONE RECORD PER LOOP ITERATION OR TRANSACTION PROCESSED, SO  *
+000600*    RECONCILIATION CAN REBUILD "WHAT DID THE BATCH ACTUALLY DO" *
+000700*    AFTER SYSOUT HAS BEEN SCRATCHED.                            *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    08/09/2026 TB    INITIAL VERSION FOR THE AUDIT TRAIL.       *
+001150*    08/09/2026 TB    WIDENED auditCounter TO hold a transaction *
+001160*                     record key, not just a loop counter.      *
+001200******************************************************************
+001300 01  auditRecord.
+001400     05  auditDateStamp        PIC 9(08).
+001500     05  auditTimeStamp        PIC 9(08).
+001600     05  auditSourceTag        PIC X(10).
+001700     05  auditCounter          PIC 9(06).
+001800     05  auditInt              PIC 9(02).
+001900     05  auditFloat            PIC 9(02)V9(02).
