@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PARMCARD   -- RUN-PARAMETER CONTROL CARD LAYOUT             *
+000400*                                                                *
+000500*    READ FROM SYSIN AT STARTUP SO AN OPERATOR CAN CHANGE THE    *
+000600*    STARTING VALUES, EDIT RANGES, AND CHECKPOINT FREQUENCY      *
+000700*    WITHOUT A RECOMPILE.  IF THE CARD IS MISSING THE PROGRAM    *
+000800*    FALLS BACK TO ITS COMPILED-IN DEFAULTS.                     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    08/09/2026 TB    INITIAL VERSION, EXTERNALIZED PARAMETERS. *
+001300******************************************************************
+001400 01  controlCard.
+001500     05  parmRunMode           PIC X(01).
+001600         88  parmRunModeNormal        VALUE 'N'.
+001700         88  parmRunModeRestart       VALUE 'R'.
+001800     05  parmStartString       PIC X(12).
+001900     05  parmStartInt          PIC 9(02).
+002000     05  parmStartFloat        PIC 9(02)V9(02).
+002100     05  parmIntRangeLow       PIC 9(02).
+002200     05  parmIntRangeHigh      PIC 9(02).
+002300     05  parmFloatRangeLow     PIC 9(02)V9(02).
+002400     05  parmFloatRangeHigh    PIC 9(02)V9(02).
+002500     05  parmCheckpointFreq    PIC 9(04).
+002600     05  parmGreetingText      PIC X(20).
+002700     05  FILLER                PIC X(25).
