@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    REJREC     -- REJECT/SUSPENSE RECORD LAYOUT                 *
+000400*                                                                *
+000500*    ONE RECORD PER TRANSACTION THAT FAILS THE EDIT PASS, WITH A *
+000600*    REASON CODE SO SUSPENSE CLEARING KNOWS WHY IT BOUNCED.      *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/2026 TB    INITIAL VERSION FOR THE TRANSACTION EDIT. *
+001100******************************************************************
+001200 01  rejectRecord.
+001300     05  rejectKey             PIC 9(06).
+001400     05  rejectReasonCode      PIC X(04).
+001500         88  rejectIntOutOfRange      VALUE 'R001'.
+001600         88  rejectFloatOutOfRange    VALUE 'R002'.
+001700     05  rejectString          PIC X(12).
+001800     05  rejectInt             PIC 9(02).
+001900     05  rejectFloat           PIC 9(02)V9(02).
+002000     05  rejectDateStamp       PIC 9(08).
