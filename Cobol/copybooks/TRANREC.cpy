@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TRANREC    -- DAILY TRANSACTION RECORD LAYOUT               *
+000400*                                                                *
+000500*    SHARED BY EVERY PROGRAM IN THE SUITE THAT READS OR BUILDS   *
+000600*    A TRANSACTION SO THE FIELD DEFINITIONS NEVER DRIFT OUT OF   *
+000700*    STEP BETWEEN PROGRAMS.  64 BYTES, FIXED-BLOCK.              *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    08/09/2026 TB    INITIAL VERSION, SPLIT OUT OF HELLOWORLD.  *
+001200******************************************************************
+001300 01  transactionRecord.
+001400     05  myRecordKey           PIC 9(06).
+001500     05  myCustomerName        PIC X(20).
+001600     05  myGreetingText        PIC X(20).
+001700     05  myString              PIC X(12).
+001800     05  myInt                 PIC 9(02).
+001900     05  myFloat               PIC 9(02)V9(02).
