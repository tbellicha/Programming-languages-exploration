@@ -1,54 +1,644 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. HelloWorld.
-
-000300 DATA DIVISION.
-000400 WORKING-STORAGE SECTION.
-000500 01 myString PIC X(12) VALUE SPACES.
-000600 01 myInt PIC 9(2) VALUE ZEROS.
-000700 01 myFloat PIC 9(2)V9(2) VALUE ZEROS.
-000800 01 myCounter PIC 9(4) VALUE ZEROS.
-
-000900 PROCEDURE DIVISION.
-001000     PERFORM initValues.
-001100     PERFORM allLoops.
-001200     DISPLAY myString.
-001300     PERFORM myConcat.
-001400     DISPLAY myString.
-001500     CALL 'MULTI-PARAM-FUNCTION' USING BY REFERENCE
-001510         myInt, myFloat.
-001600     STOP RUN.
-
-001700 initValues.
-001800     MOVE 'Hello' TO myString.
-001900     MOVE 42 TO myInt.
-002000     MOVE 42.42 TO myFloat.
-
-002100 allLoops.
-002200     PERFORM startingFunction THRU endingFunction.
-002300     MOVE 0 TO myCounter.
-002900     PERFORM VARYING myCounter FROM 1 BY 1 UNTIL myCounter > 4
-003000         DISPLAY myCounter
-003100     END-PERFORM.
-002400     PERFORM UNTIL myCounter >= 8
-002500         ADD 1 TO myCounter
-002600         DISPLAY myCounter
-002700     END-PERFORM.
-003300     PERFORM 8 TIMES
-003400         multiply myCounter by 2 giving myCounter
-003500         DISPLAY myCounter
-003600     END-PERFORM.
-
-003700 myConcat.
-003800     MOVE ' World!' TO myString (6:7).
-
-003900 startingFunction.
-004000     DISPLAY 'Executing the starting function'.
-004100     EXIT.
-
-004200 goingThroughFunction.
-004300     DISPLAY 'Executing the going through function'.
-004400     EXIT.
-
-004500 endingFunction.
-004600     DISPLAY 'Executing the ending function'.
-004700     EXIT.
+000300 AUTHOR. DATA PROCESSING.
+000400 INSTALLATION. DAILY BATCH PROCESSING CENTER.
+000500 DATE-WRITTEN. 01/05/2019.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                               *
+001100* 01/05/2019 ---   ORIGINAL ONE-SHOT DEMONSTRATION PROGRAM.   *
+001200* 08/09/2026 TB    REWORKED AS A REAL TRANSACTION-PROCESSING  *
+001300*                  RUN: READS TRANIN INSTEAD OF HARDCODED     *
+001400*                  LITERALS, VALIDATES EACH RECORD BEFORE THE *
+001500*                  CALL TO MULTI-PARAM-FUNCTION, CHECKPOINTS  *
+001600*                  EVERY N RECORDS, WRITES A SUMMARY REPORT,  *
+001700*                  AN AUDIT TRAIL, AND A REJECT FILE, READS   *
+001800*                  ITS STARTING VALUES FROM A SYSIN CONTROL   *
+001900*                  CARD, AND SETS RETURN-CODE ON COMPLETION.  *
+002000*-----------------------------------------------------------*
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SPECIAL-NAMES.
+002500     C01 IS TO-NEW-PAGE.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TRANIN   ASSIGN TO TRANIN
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS fileStatusTranin.
+003200     SELECT REPTOUT  ASSIGN TO REPTOUT
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS fileStatusReptout.
+003500     SELECT OPTIONAL CHKPTIN  ASSIGN TO CHKPTIN
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS fileStatusChkptin.
+003800     SELECT CHKPTOUT ASSIGN TO CHKPTOUT
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS fileStatusChkptout.
+004100     SELECT REJFILE  ASSIGN TO REJFILE
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS fileStatusRejfile.
+004400     SELECT AUDITOUT ASSIGN TO AUDITOUT
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS fileStatusAuditout.
+004700     SELECT OPTIONAL PARMFILE ASSIGN TO SYSIN
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS fileStatusParmfile.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  TRANIN
+005400     RECORDING MODE IS F
+005500     LABEL RECORDS ARE STANDARD
+005600     RECORD CONTAINS 64 CHARACTERS.
+005700 01  tranInRecord              PIC X(64).
+005800
+005900 FD  REPTOUT
+006000     RECORDING MODE IS F
+006100     LABEL RECORDS ARE STANDARD
+006200     RECORD CONTAINS 132 CHARACTERS.
+006300 01  reptOutRecord             PIC X(132).
+006400
+006500 FD  CHKPTIN
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD
+006800     RECORD CONTAINS 42 CHARACTERS.
+006900 01  chkptInRecord             PIC X(42).
+007000
+007100 FD  CHKPTOUT
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE STANDARD
+007400     RECORD CONTAINS 42 CHARACTERS.
+007500 01  chkptOutRecord            PIC X(42).
+007600
+007700 FD  REJFILE
+007800     RECORDING MODE IS F
+007900     LABEL RECORDS ARE STANDARD
+008000     RECORD CONTAINS 36 CHARACTERS.
+008100 01  rejFileRecord             PIC X(36).
+008200
+008300 FD  AUDITOUT
+008400     RECORDING MODE IS F
+008500     LABEL RECORDS ARE STANDARD
+008600     RECORD CONTAINS 38 CHARACTERS.
+008700 01  auditOutRecord            PIC X(38).
+008800
+008900 FD  PARMFILE
+009000     RECORDING MODE IS F
+009100     LABEL RECORDS ARE STANDARD
+009200     RECORD CONTAINS 80 CHARACTERS.
+009300 01  parmFileRecord            PIC X(80).
+009400
+009500 WORKING-STORAGE SECTION.
+009600*-----------------------------------------------------------*
+009700* THE SHARED TRANSACTION LAYOUT -- ONE COPYBOOK FOR EVERY    *
+009800* PROGRAM IN THE SUITE THAT HANDLES A TRANSACTION.           *
+009900*-----------------------------------------------------------*
+010000     COPY TRANREC.
+010100
+010200*-----------------------------------------------------------*
+010300* THE REPORT, CHECKPOINT, REJECT, AUDIT, AND PARAMETER       *
+010400* LAYOUTS, ALSO SHARED COPYBOOKS.                            *
+010500*-----------------------------------------------------------*
+010600     COPY RPTLINE.
+010700     COPY CHKPTREC REPLACING ==:REC:== BY ==prior==.
+010800     COPY CHKPTREC REPLACING ==:REC:== BY ==current==.
+010900     COPY REJREC.
+011000     COPY AUDITREC.
+011100     COPY PARMCARD.
+011200
+011300 01  myCounter                 PIC 9(4) VALUE ZEROS.
+011400
+011500 01  fileStatusFields.
+011600     05  fileStatusTranin      PIC X(02) VALUE SPACES.
+011700     05  fileStatusReptout     PIC X(02) VALUE SPACES.
+011800     05  fileStatusChkptin     PIC X(02) VALUE SPACES.
+011900     05  fileStatusChkptout    PIC X(02) VALUE SPACES.
+012000     05  fileStatusRejfile     PIC X(02) VALUE SPACES.
+012100     05  fileStatusAuditout    PIC X(02) VALUE SPACES.
+012200     05  fileStatusParmfile    PIC X(02) VALUE SPACES.
+012300
+012400 01  programSwitches.
+012500     05  transactionEofSwitch  PIC X(01) VALUE 'N'.
+012600         88  transactionEndOfFile        VALUE 'Y'.
+012700     05  checkpointFoundSwitch PIC X(01) VALUE 'N'.
+012800         88  checkpointFound             VALUE 'Y'.
+012900     05  priorCheckpointEofSwitch PIC X(01) VALUE 'N'.
+013000         88  priorCheckpointAtEnd        VALUE 'Y'.
+013100     05  parmFileFoundSwitch   PIC X(01) VALUE 'N'.
+013200         88  parmFileFound               VALUE 'Y'.
+013300     05  transactionEditSwitch PIC X(01) VALUE 'Y'.
+013400         88  transactionIsValid          VALUE 'Y'.
+013500         88  transactionIsInvalid        VALUE 'N'.
+013600     05  abendConditionSwitch  PIC X(01) VALUE 'N'.
+013700         88  abendCondition              VALUE 'Y'.
+013800     05  runModeSwitch         PIC X(01) VALUE 'N'.
+013900         88  runModeIsRestart            VALUE 'R'.
+014000         88  runModeIsNormal             VALUE 'N'.
+014100
+014200 01  runParameters.
+014300     05  defaultString         PIC X(12) VALUE 'Hello'.
+014400     05  defaultInt            PIC 9(02) VALUE 42.
+014500     05  defaultFloat          PIC 9(02)V9(02) VALUE 42.42.
+014600     05  intRangeLow           PIC 9(02) VALUE 01.
+014700     05  intRangeHigh          PIC 9(02) VALUE 99.
+014800     05  floatRangeLow         PIC 9(02)V9(02) VALUE 0.01.
+014900     05  floatRangeHigh        PIC 9(02)V9(02) VALUE 99.99.
+015000     05  checkpointFrequency   PIC 9(04) VALUE 5.
+015100     05  greetingTextValue     PIC X(20) VALUE 'WORLD'.
+015200
+015300 77  recordsProcessedCount     PIC 9(06) VALUE ZEROS COMP.
+015400 77  recordsRejectedCount      PIC 9(06) VALUE ZEROS COMP.
+015500 77  floatAccumulator          PIC 9(06)V9(02) VALUE ZEROS.
+015600 77  checkpointIntervalCount   PIC 9(04) VALUE ZEROS COMP.
+015700 77  currentDateStamp          PIC 9(08) VALUE ZEROS.
+015800 77  currentTimeStamp          PIC 9(08) VALUE ZEROS.
+015900 77  generatedMessage          PIC X(60) VALUE SPACES.
+016000 77  functionCallStatus        PIC X(01) VALUE SPACE.
+016100 77  greetingTextLength        PIC 9(02) VALUE ZEROS.
+016200 77  customerNameLength        PIC 9(02) VALUE ZEROS.
+016300
+016400 PROCEDURE DIVISION.
+016500*=============================================================*
+016600* 0000-MAINLINE -- DRIVES THE WHOLE RUN                       *
+016700*=============================================================*
+016800 0000-MAINLINE.
+016900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017000     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+017100         UNTIL transactionEndOfFile.
+017200     PERFORM 3000-ALL-LOOPS-DEMO THRU 3000-EXIT.
+017300     PERFORM 5000-PRODUCE-SUMMARY-REPORT THRU 5000-EXIT.
+017400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+017500     STOP RUN.
+017600
+017700*=============================================================*
+017800* 1000-INITIALIZE -- READ THE CONTROL CARD, OPEN FILES, AND   *
+017900* PICK UP ANY CHECKPOINT LEFT BY A PRIOR RUN                  *
+018000*=============================================================*
+018100 1000-INITIALIZE.
+018200     PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT.
+018300     PERFORM 1200-OPEN-FILES THRU 1200-EXIT.
+018400     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT.
+018500     MOVE ZEROS TO myCounter.
+018600 1000-EXIT.
+018700     EXIT.
+018800
+018900 1100-READ-PARM-CARD.
+019000     OPEN INPUT PARMFILE.
+019100     IF fileStatusParmfile = '00'
+019200         READ PARMFILE INTO controlCard
+019300             AT END
+019400                 MOVE 'N' TO parmFileFoundSwitch
+019500         END-READ
+019600     END-IF.
+019700     IF fileStatusParmfile = '00'
+019800         SET parmFileFound TO TRUE
+019900         MOVE parmRunMode          TO runModeSwitch
+020000         MOVE parmStartString      TO defaultString
+020100         MOVE parmStartInt         TO defaultInt
+020200         MOVE parmStartFloat       TO defaultFloat
+020300         MOVE parmIntRangeLow      TO intRangeLow
+020400         MOVE parmIntRangeHigh     TO intRangeHigh
+020500         MOVE parmFloatRangeLow    TO floatRangeLow
+020600         MOVE parmFloatRangeHigh   TO floatRangeHigh
+020700         MOVE parmCheckpointFreq   TO checkpointFrequency
+020800         MOVE parmGreetingText     TO greetingTextValue
+020900     ELSE
+021000         DISPLAY 'HELLOWORLD - NO SYSIN CONTROL CARD, USING '
+021100             'COMPILED-IN DEFAULTS'
+021200     END-IF.
+021300     IF fileStatusParmfile = '00' OR fileStatusParmfile = '10'
+021400         OR fileStatusParmfile = '05'
+021500         CLOSE PARMFILE
+021600     END-IF.
+021700 1100-EXIT.
+021800     EXIT.
+021900
+022000 1200-OPEN-FILES.
+022100     OPEN INPUT TRANIN.
+022200     IF fileStatusTranin NOT = '00'
+022300         DISPLAY 'HELLOWORLD - UNABLE TO OPEN TRANIN, STATUS='
+022400             fileStatusTranin
+022500         GO TO 9900-ABEND
+022600     END-IF.
+022700     OPEN OUTPUT REPTOUT.
+022800     IF fileStatusReptout NOT = '00'
+022900         DISPLAY 'HELLOWORLD - UNABLE TO OPEN REPTOUT, STATUS='
+023000             fileStatusReptout
+023100         GO TO 9900-ABEND
+023200     END-IF.
+023300     OPEN OUTPUT CHKPTOUT.
+023400     IF fileStatusChkptout NOT = '00'
+023500         DISPLAY 'HELLOWORLD - UNABLE TO OPEN CHKPTOUT, STATUS='
+023600             fileStatusChkptout
+023700         GO TO 9900-ABEND
+023800     END-IF.
+023900     OPEN OUTPUT REJFILE.
+024000     IF fileStatusRejfile NOT = '00'
+024100         DISPLAY 'HELLOWORLD - UNABLE TO OPEN REJFILE, STATUS='
+024200             fileStatusRejfile
+024300         GO TO 9900-ABEND
+024400     END-IF.
+024500     OPEN OUTPUT AUDITOUT.
+024600     IF fileStatusAuditout NOT = '00'
+024700         DISPLAY 'HELLOWORLD - UNABLE TO OPEN AUDITOUT, STATUS='
+024800             fileStatusAuditout
+024900         GO TO 9900-ABEND
+025000     END-IF.
+025100 1200-EXIT.
+025200     EXIT.
+025300
+025400 1300-READ-CHECKPOINT.
+025500     MOVE ZEROS TO priorCheckpointLastKey.
+025600     IF runModeIsRestart
+025700         OPEN INPUT CHKPTIN
+025800         IF fileStatusChkptin = '00'
+025900             MOVE 'N' TO priorCheckpointEofSwitch
+026000             PERFORM 1350-READ-NEXT-CHECKPOINT THRU 1350-EXIT
+026100                 UNTIL priorCheckpointAtEnd
+026200             IF checkpointFound
+026300                 DISPLAY 'HELLOWORLD - RESTARTING AFTER KEY '
+026400                     priorCheckpointLastKey
+026500                 MOVE priorCheckpointRecordCount
+026600                     TO recordsProcessedCount
+026700                 MOVE priorCheckpointRejectCount
+026800                     TO recordsRejectedCount
+026900                 MOVE priorCheckpointFloatTotal
+027000                     TO floatAccumulator
+027100             END-IF
+027200         END-IF
+027300         IF fileStatusChkptin = '00' OR fileStatusChkptin = '05'
+027400             OR fileStatusChkptin = '10'
+027500             CLOSE CHKPTIN
+027600         END-IF
+027700     END-IF.
+027800 1300-EXIT.
+027900     EXIT.
+028000
+028100 1350-READ-NEXT-CHECKPOINT.
+028200     READ CHKPTIN INTO currentCheckpointRecord
+028300         AT END
+028400             SET priorCheckpointAtEnd TO TRUE
+028500     END-READ.
+028600     IF NOT priorCheckpointAtEnd
+028700         MOVE currentCheckpointRecord TO priorCheckpointRecord
+028800         SET checkpointFound TO TRUE
+028900     END-IF.
+029000 1350-EXIT.
+029100     EXIT.
+029200
+029300*=============================================================*
+029400* 2000-PROCESS-TRANSACTIONS -- ONE TRANSACTION PER PASS        *
+029500*=============================================================*
+029600 2000-PROCESS-TRANSACTIONS.
+029700     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+029800     IF NOT transactionEndOfFile
+029900         IF checkpointFound
+030000             AND myRecordKey NOT > priorCheckpointLastKey
+030100             CONTINUE
+030200         ELSE
+030300             PERFORM 2200-VALIDATE-TRANSACTION THRU 2200-EXIT
+030400             IF transactionIsValid
+030500                 PERFORM 2300-CALL-EXTERNAL-FUNCTION
+030600                     THRU 2300-EXIT
+030700                 PERFORM 2400-BUILD-MESSAGE THRU 2400-EXIT
+030800                 DISPLAY generatedMessage
+030900                 ADD 1 TO recordsProcessedCount
+031000                 ADD myFloat TO floatAccumulator
+031100             ELSE
+031200                 ADD 1 TO recordsRejectedCount
+031300             END-IF
+031400             PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+031500             PERFORM 2600-CHECK-CHECKPOINT THRU 2600-EXIT
+031600         END-IF
+031700     END-IF.
+031800 2000-EXIT.
+031900     EXIT.
+032000
+032100 2100-READ-TRANSACTION.
+032200     READ TRANIN INTO transactionRecord
+032300         AT END
+032400             SET transactionEndOfFile TO TRUE
+032500     END-READ.
+032600     IF NOT transactionEndOfFile
+032700         PERFORM 2150-APPLY-DEFAULT-VALUES THRU 2150-EXIT
+032800     END-IF.
+032900 2100-EXIT.
+033000     EXIT.
+033100
+033200*-------------------------------------------------------------*
+033300* 2150-APPLY-DEFAULT-VALUES -- A TRANSACTION THAT COMES IN     *
+033400* WITH A BLANK myString OR A ZERO myInt/myFloat PICKS UP THE   *
+033500* RUN'S STARTING VALUES INSTEAD, SO AN OPERATOR CAN CHANGE     *
+033600* THOSE STARTING VALUES FROM THE SYSIN CONTROL CARD WITHOUT    *
+033700* GOING BACK TO THE PROGRAMMER.                                *
+033800*-------------------------------------------------------------*
+033900 2150-APPLY-DEFAULT-VALUES.
+034000     IF myString = SPACES
+034100         MOVE defaultString TO myString
+034200     END-IF.
+034300     IF myInt = ZEROS
+034400         MOVE defaultInt TO myInt
+034500     END-IF.
+034600     IF myFloat = ZEROS
+034700         MOVE defaultFloat TO myFloat
+034800     END-IF.
+034900 2150-EXIT.
+035000     EXIT.
+035100
+035200*-------------------------------------------------------------*
+035300* 2200-VALIDATE-TRANSACTION -- EDIT THE RECORD BEFORE IT EVER  *
+035400* REACHES MULTI-PARAM-FUNCTION. ANYTHING OUT OF RANGE GOES TO  *
+035500* THE REJECT FILE WITH A REASON CODE INSTEAD OF BEING PASSED   *
+035600* THROUGH.                                                    *
+035700*-------------------------------------------------------------*
+035800 2200-VALIDATE-TRANSACTION.
+035900     SET transactionIsValid TO TRUE.
+036000     MOVE SPACES TO rejectReasonCode.
+036100     IF myInt < intRangeLow OR myInt > intRangeHigh
+036200         SET transactionIsInvalid TO TRUE
+036300         SET rejectIntOutOfRange TO TRUE
+036400     END-IF.
+036500     IF myFloat < floatRangeLow OR myFloat > floatRangeHigh
+036600         SET transactionIsInvalid TO TRUE
+036700         IF rejectReasonCode = SPACES
+036800             SET rejectFloatOutOfRange TO TRUE
+036900         END-IF
+037000     END-IF.
+037100     IF transactionIsInvalid
+037200         PERFORM 2250-WRITE-REJECT-RECORD THRU 2250-EXIT
+037300     END-IF.
+037400 2200-EXIT.
+037500     EXIT.
+037600
+037700 2250-WRITE-REJECT-RECORD.
+037800     ACCEPT currentDateStamp FROM DATE YYYYMMDD.
+037900     MOVE myRecordKey    TO rejectKey.
+038000     MOVE myString       TO rejectString.
+038100     MOVE myInt          TO rejectInt.
+038200     MOVE myFloat        TO rejectFloat.
+038300     MOVE currentDateStamp TO rejectDateStamp.
+038400     WRITE rejFileRecord FROM rejectRecord.
+038500 2250-EXIT.
+038600     EXIT.
+038700
+038800*-------------------------------------------------------------*
+038900* 2300-CALL-EXTERNAL-FUNCTION -- THE INTERFACE CONTRACT AROUND *
+039000* MULTI-PARAM-FUNCTION. A STATUS FIELD TRAVELS WITH THE DATA   *
+039100* AND IS CHECKED AS SOON AS CONTROL RETURNS; THE MODULE NOT    *
+039200* BEING LINK-EDITED IS HANDLED THE SAME WAY AS A BAD STATUS.   *
+039300*-------------------------------------------------------------*
+039400 2300-CALL-EXTERNAL-FUNCTION.
+039500     MOVE SPACE TO functionCallStatus.
+039600     CALL 'MULTI-PARAM-FUNCTION' USING BY REFERENCE
+039700         myInt, myFloat, functionCallStatus
+039800         ON EXCEPTION
+039900             MOVE 'E' TO functionCallStatus
+040000             DISPLAY 'HELLOWORLD - MULTI-PARAM-FUNCTION NOT '
+040100                 'AVAILABLE AT LINK TIME'
+040200     END-CALL.
+040300     IF functionCallStatus NOT = SPACE
+040400         AND functionCallStatus NOT = '0'
+040500         DISPLAY 'HELLOWORLD - MULTI-PARAM-FUNCTION RETURNED '
+040600             'BAD STATUS ' functionCallStatus
+040700             ' FOR KEY ' myRecordKey
+040800         SET abendCondition TO TRUE
+040900     END-IF.
+041000 2300-EXIT.
+041100     EXIT.
+041200
+041300*-------------------------------------------------------------*
+041400* 2400-BUILD-MESSAGE -- GENERALIZED LETTER/MESSAGE BUILDER.    *
+041500* WHEN THE TRANSACTION CARRIES A CUSTOMER NAME AND GREETING    *
+041600* TEXT OF ITS OWN THOSE ARE USED; OTHERWISE THE ORIGINAL        *
+041700* "myString WORLD!" STYLE GREETING IS BUILT FROM THE RUN'S     *
+041800* DEFAULT GREETING TEXT SO THE ROUTINE STILL WORKS UNCHANGED   *
+041900* FOR A RECORD THAT CARRIES NO NAME.                           *
+042000*-------------------------------------------------------------*
+042100 2400-BUILD-MESSAGE.
+042200     MOVE SPACES TO generatedMessage.
+042300     IF myCustomerName = SPACES
+042400         STRING myString          DELIMITED BY SPACE
+042500                ' '               DELIMITED BY SIZE
+042600                greetingTextValue DELIMITED BY SPACE
+042700                '!'               DELIMITED BY SIZE
+042800             INTO generatedMessage
+042900         END-STRING
+043000     ELSE
+043100         PERFORM 2410-FIND-GREETING-LENGTH THRU 2410-EXIT
+043200         PERFORM 2420-FIND-NAME-LENGTH THRU 2420-EXIT
+043300         STRING myGreetingText(1:greetingTextLength)
+043400             DELIMITED BY SIZE
+043500             ' ' DELIMITED BY SIZE
+043600             myCustomerName(1:customerNameLength)
+043700             DELIMITED BY SIZE
+043800             '!' DELIMITED BY SIZE
+043900             INTO generatedMessage
+044000         END-STRING
+044100     END-IF.
+044200 2400-EXIT.
+044300     EXIT.
+044400*-------------------------------------------------------------*
+044500* 2410-FIND-GREETING-LENGTH / 2420-FIND-NAME-LENGTH -- SCAN     *
+044600* BACK FROM THE END OF THE FIELD TO ITS LAST NON-SPACE          *
+044700* CHARACTER SO THE STRING ABOVE DOES NOT CUT A MULTI-WORD       *
+044800* GREETING OR CUSTOMER NAME OFF AT ITS FIRST EMBEDDED SPACE.    *
+044900*-------------------------------------------------------------*
+045000 2410-FIND-GREETING-LENGTH.
+045100     MOVE 20 TO greetingTextLength.
+045200     PERFORM 2415-BACK-UP-GREETING-LENGTH THRU 2415-EXIT
+045300         UNTIL greetingTextLength = 0
+045400         OR myGreetingText(greetingTextLength:1) NOT = SPACE.
+045500     IF greetingTextLength = 0
+045600         MOVE 1 TO greetingTextLength
+045700     END-IF.
+045800 2410-EXIT.
+045900     EXIT.
+046000
+046100 2415-BACK-UP-GREETING-LENGTH.
+046200     SUBTRACT 1 FROM greetingTextLength.
+046300 2415-EXIT.
+046400     EXIT.
+046500
+046600 2420-FIND-NAME-LENGTH.
+046700     MOVE 20 TO customerNameLength.
+046800     PERFORM 2425-BACK-UP-NAME-LENGTH THRU 2425-EXIT
+046900         UNTIL customerNameLength = 0
+047000         OR myCustomerName(customerNameLength:1) NOT = SPACE.
+047100     IF customerNameLength = 0
+047200         MOVE 1 TO customerNameLength
+047300     END-IF.
+047400 2420-EXIT.
+047500     EXIT.
+047600
+047700 2425-BACK-UP-NAME-LENGTH.
+047800     SUBTRACT 1 FROM customerNameLength.
+047900 2425-EXIT.
+048000     EXIT.
+048100
+048200 2500-WRITE-AUDIT-RECORD.
+048300     ACCEPT currentDateStamp FROM DATE YYYYMMDD.
+048400     ACCEPT currentTimeStamp FROM TIME.
+048500     MOVE currentDateStamp TO auditDateStamp.
+048600     MOVE currentTimeStamp TO auditTimeStamp.
+048700     MOVE 'TRANS'          TO auditSourceTag.
+048800     MOVE myRecordKey      TO auditCounter.
+048900     MOVE myInt            TO auditInt.
+049000     MOVE myFloat          TO auditFloat.
+049100     WRITE auditOutRecord FROM auditRecord.
+049200 2500-EXIT.
+049300     EXIT.
+049400
+049500*-------------------------------------------------------------*
+049600* 2600-CHECK-CHECKPOINT -- TAKE A CHECKPOINT EVERY N RECORDS SO *
+049700* A RESTARTED RUN NEVER HAS TO REPROCESS OR DOUBLE-POST.        *
+049800*-------------------------------------------------------------*
+049900 2600-CHECK-CHECKPOINT.
+050000     ADD 1 TO checkpointIntervalCount.
+050100     IF checkpointIntervalCount >= checkpointFrequency
+050200         MOVE myRecordKey          TO currentCheckpointLastKey
+050300         MOVE recordsProcessedCount
+050400             TO currentCheckpointRecordCount
+050500         MOVE recordsRejectedCount
+050600             TO currentCheckpointRejectCount
+050700         MOVE floatAccumulator     TO currentCheckpointFloatTotal
+050800         MOVE currentDateStamp     TO currentCheckpointDateStamp
+050900         MOVE currentTimeStamp     TO currentCheckpointTimeStamp
+051000         WRITE chkptOutRecord FROM currentCheckpointRecord
+051100         MOVE ZEROS TO checkpointIntervalCount
+051200     END-IF.
+051300 2600-EXIT.
+051400     EXIT.
+051500
+051600*=============================================================*
+051700* 3000-ALL-LOOPS-DEMO -- THE THREE CLASSIC LOOP STYLES, NOW     *
+051800* LOGGING EVERY ITERATION TO THE AUDIT TRAIL.                  *
+051900*=============================================================*
+052000 3000-ALL-LOOPS-DEMO.
+052100     PERFORM 3100-STARTING-FUNCTION THRU 3100-EXIT.
+052200     PERFORM 3300-GOING-THROUGH-FUNCTION THRU 3300-EXIT.
+052300     MOVE 0 TO myCounter.
+052400     PERFORM VARYING myCounter FROM 1 BY 1 UNTIL myCounter > 4
+052500         DISPLAY myCounter
+052600         PERFORM 3500-LOG-LOOP-ITERATION THRU 3500-EXIT
+052700     END-PERFORM.
+052800     PERFORM UNTIL myCounter >= 8
+052900         ADD 1 TO myCounter
+053000         DISPLAY myCounter
+053100         PERFORM 3500-LOG-LOOP-ITERATION THRU 3500-EXIT
+053200     END-PERFORM.
+053300     PERFORM 8 TIMES
+053400         MULTIPLY myCounter BY 2 GIVING myCounter
+053500         DISPLAY myCounter
+053600         PERFORM 3500-LOG-LOOP-ITERATION THRU 3500-EXIT
+053700     END-PERFORM.
+053800     PERFORM 3900-ENDING-FUNCTION THRU 3900-EXIT.
+053900 3000-EXIT.
+054000     EXIT.
+054100
+054200 3100-STARTING-FUNCTION.
+054300     DISPLAY 'Executing the starting function'.
+054400 3100-EXIT.
+054500     EXIT.
+054600
+054700 3300-GOING-THROUGH-FUNCTION.
+054800     DISPLAY 'Executing the going through function'.
+054900 3300-EXIT.
+055000     EXIT.
+055100
+055200 3500-LOG-LOOP-ITERATION.
+055300     ACCEPT currentDateStamp FROM DATE YYYYMMDD.
+055400     ACCEPT currentTimeStamp FROM TIME.
+055500     MOVE currentDateStamp TO auditDateStamp.
+055600     MOVE currentTimeStamp TO auditTimeStamp.
+055700     MOVE 'ALLLOOPS'       TO auditSourceTag.
+055800     MOVE myCounter        TO auditCounter.
+055900     MOVE myInt            TO auditInt.
+056000     MOVE myFloat          TO auditFloat.
+056100     WRITE auditOutRecord FROM auditRecord.
+056200 3500-EXIT.
+056300     EXIT.
+056400
+056500 3900-ENDING-FUNCTION.
+056600     DISPLAY 'Executing the ending function'.
+056700 3900-EXIT.
+056800     EXIT.
+056900
+057000*=============================================================*
+057100* 5000-PRODUCE-SUMMARY-REPORT -- END-OF-RUN CONTROL REPORT SO  *
+057200* OPERATORS DO NOT HAVE TO SCRAPE SYSOUT FOR THE NUMBERS.      *
+057300*=============================================================*
+057400 5000-PRODUCE-SUMMARY-REPORT.
+057500     ACCEPT currentDateStamp FROM DATE YYYYMMDD.
+057600     MOVE SPACES TO reportDetailLine.
+057700     MOVE 'HELLOWORLD BATCH RUN -- SUMMARY REPORT' TO
+057800         reportHeadingTitle.
+057900     MOVE currentDateStamp TO reportHeadingDate.
+058000     WRITE reptOutRecord FROM reportHeadingLine
+058100         AFTER ADVANCING TO-NEW-PAGE.
+058200
+058300     MOVE SPACES TO reportDetailLine.
+058400     MOVE 'TRANSACTION RECORDS PROCESSED' TO reportFieldLabel.
+058500     MOVE recordsProcessedCount TO reportFieldValue.
+058600     WRITE reptOutRecord FROM reportDetailLine
+058700         AFTER ADVANCING 3 LINES.
+058800
+058900     MOVE SPACES TO reportDetailLine.
+059000     MOVE 'TRANSACTION RECORDS REJECTED' TO reportFieldLabel.
+059100     MOVE recordsRejectedCount TO reportFieldValue.
+059200     WRITE reptOutRecord FROM reportDetailLine
+059300         AFTER ADVANCING 1 LINES.
+059400
+059500     MOVE SPACES TO reportDetailLine.
+059600     MOVE 'FINAL LOOP COUNTER VALUE' TO reportFieldLabel.
+059700     MOVE myCounter TO reportFieldValue.
+059800     WRITE reptOutRecord FROM reportDetailLine
+059900         AFTER ADVANCING 1 LINES.
+060000
+060100     MOVE SPACES TO reportDetailLine.
+060200     MOVE 'MYFLOAT RUNNING TOTAL' TO reportFieldLabel.
+060300     MOVE floatAccumulator TO reportAmountValue.
+060400     WRITE reptOutRecord FROM reportAmountLine
+060500         AFTER ADVANCING 1 LINES.
+060600 5000-EXIT.
+060700     EXIT.
+060800
+060900*=============================================================*
+061000* 9000-TERMINATE -- CLOSE DOWN AND TELL THE SCHEDULER HOW THE  *
+061100* RUN ACTUALLY WENT SO COND= CAN SKIP DOWNSTREAM STEPS.        *
+061200*=============================================================*
+061300 9000-TERMINATE.
+061400     CLOSE TRANIN.
+061500     CLOSE REPTOUT.
+061600     CLOSE CHKPTOUT.
+061700     CLOSE REJFILE.
+061800     CLOSE AUDITOUT.
+061900     IF abendCondition
+062000         MOVE 16 TO RETURN-CODE
+062100     ELSE
+062200         IF recordsRejectedCount > 0
+062300             MOVE 8 TO RETURN-CODE
+062400         ELSE
+062500             IF NOT parmFileFound
+062600                 MOVE 4 TO RETURN-CODE
+062700             ELSE
+062800                 MOVE 0 TO RETURN-CODE
+062900             END-IF
+063000         END-IF
+063100     END-IF.
+063200     DISPLAY 'HELLOWORLD - RUN COMPLETE, RETURN-CODE = '
+063300         RETURN-CODE.
+063400 9000-EXIT.
+063500     EXIT.
+063600
+063700*=============================================================*
+063800* 9900-ABEND -- FATAL SETUP FAILURE. NOTHING TO PROCESS SO     *
+063900* THERE IS NOTHING TO CHECKPOINT OR REPORT ON.                *
+064000*=============================================================*
+064100 9900-ABEND.
+064200     MOVE 16 TO RETURN-CODE.
+064300     DISPLAY 'HELLOWORLD - ABEND CONDITION, RETURN-CODE = 16'.
+064400     STOP RUN.
